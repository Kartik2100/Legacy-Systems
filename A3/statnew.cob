@@ -10,6 +10,24 @@
                organization is line sequential.
        select ofile assign to dynamic ws-fname2
                organization is line sequential.
+*> control-file carries the run options (input/output file names and
+*> option flags) so the program can run unattended from a batch job
+*> instead of prompting on a terminal; it is read from a fixed logical
+*> name so it can be pointed at a JCL SYSIN/PARM dataset or an ordinary
+*> parameter file on other platforms
+       select control-file assign to "SYSIN"
+               organization is line sequential
+               file status is ws-ctl-status.
+*> reject-file collects input lines that fail the numeric edit check
+*> in input-loop, so a bad extract no longer abends or corrupts x()
+       select reject-file assign to dynamic ws-rejfname
+               organization is line sequential.
+*> history-file keeps one record per run (key figures only) so today's
+*> run can be compared against the prior run; opened extend to append
+*> and read through from the front to find the last record on file
+       select history-file assign to dynamic ws-histfname
+               organization is line sequential
+               file status is ws-hist-status.
 *> initializing the files to be opened
        data division.
        file section.
@@ -17,46 +35,207 @@
        01 sample-input     pic x(80).
        fd ofile.
        01 sample-output    pic x(80).
+       fd control-file.
+       01 control-record.
+           02 ctl-ifile        pic x(30).
+           02 ctl-ofile        pic x(30).
+           02 ctl-csv-flag     pic x(1).
+           02 ctl-group-flag   pic x(1).
+           02 ctl-rejfile      pic x(30).
+           02 ctl-histfile     pic x(30).
+           02 ctl-hist-thresh  pic 9(3).
+       fd reject-file.
+       01 reject-record        pic x(91).
+       fd history-file.
+       01 history-record.
+           02 hist-run-date    pic 9(6).
+           02 hist-run-time    pic 9(6).
+           02 hist-mean        pic s9(14)v9(4).
+           02 hist-std         pic s9(14)v9(4).
+           02 hist-median      pic s9(14)v9(4).
+           02 hist-var         pic s9(14)v9(4).
 
 *> variables are initialized here
        working-storage section.
+       77 ws-fname         pic x(30).
+       77 ws-fname2        pic x(30).
+       77 ws-rejfname       pic x(30).
+       77 ws-histfname      pic x(30).
+
+*> run date/time captured once at start-up so the header/trailer (008)
+*> and the history log (009) both stamp the same run
+       77 run-date          pic 9(6).
+       77 run-time          pic 9(8).
+       77 run-time-disp     pic 9(6).
+
+*> history log - the percentage-swing threshold that
+*> flags a figure as having moved significantly since the prior run,
+*> a switch for whether a prior run was actually found on file, and
+*> the prior run's key figures read back from history-file
+       77 hist-threshold    pic 9(3).
+       77 hist-found        pic x(1).
+           88 hist-was-found  value 'y'.
+       77 hist-eof          pic x(1).
+       77 hist-swing-pct    pic s9(8)v9(4) usage is computational-3.
+       77 hist-flag         pic x(1).
+           88 hist-swing-high value 'y'.
+       77 ws-hist-status    pic x(2).
+       77 ws-ctl-status     pic x(2).
+       77 hist-cmp-label    pic x(14).
+       77 hist-cmp-prior    pic s9(14)v9(4) usage is computational-3.
+       77 hist-cmp-now      pic s9(14)v9(4) usage is computational-3.
+
+*> tracks the physical line number in the input file (accepted or
+*> rejected) and the accepted/rejected record counts
+       77 line-number       pic s9(8) usage is computational.
+       77 accepted-count    pic s9(8) usage is computational.
+       77 rejected-count    pic s9(8) usage is computational.
+
+*> run options read from control-file (SYSIN) instead of an interactive
+*> accept, so the program can be scheduled as an unattended batch step
+       77 csv-flag         pic x(1) value 'n'.
+           88 csv-mode         value 'y', 'Y'.
+       77 group-flag       pic x(1) value 'n'.
+           88 group-mode       value 'y', 'Y'.
        77 sum-mean         pic s9(14)v9(4) usage is computational-3.
-       77 number-amount    pic s9999 usage is computational.
+       77 number-amount    pic s9(8) usage is computational.
+*> divides mean/std-dev/quadratic-mean/variance instead of dividing by
+*> number-amount directly, so an all-rejected run avoids a divide by
+*> zero without corrupting number-amount itself, which report-counts
+*> and validate-harmonic still need to hold the true accepted count
+       77 stat-divisor     pic s9(8) usage is computational.
        77 meana            pic s9(14)v9(4) usage is computational-3.
        77 meanh            pic s9(14)v9(4) usage is computational-3.
        77 meanq            pic s9(14)v9(4) usage is computational-3.
-       77 i                pic s9999 usage is computational.
-       77 n                pic s9999 usage is computational.
-       77 j                pic s9999 usage is computational.
-       77 k                pic s9999 usage is computational.
-       77 v1               pic s9999 usage is computational.
-       77 v2               pic s9999 usage is computational.
+       77 i                pic s9(8) usage is computational.
+       77 n                pic s9(8) usage is computational.
+       77 j                pic s9(8) usage is computational.
+       77 k                pic s9(8) usage is computational.
+       77 v1               pic s9(8) usage is computational.
+       77 v2               pic s9(8) usage is computational.
        77 temp             pic s9(14)v9(4) usage is computational-3.
-       77 t                pic s9999v9 usage is computational.
+       77 temp-group       pic x(10).
+       77 t                pic s9(8)v9 usage is computational.
        77 standarddev      pic s9(14)v9(4) usage is computational-3.
-       77 var              pic s9(14)v9(4) usage is computational-3. 
-       77 sum-std          pic s9(14)v9(4) usage is computational-3. 
-       77 sum-var          pic s9(14)v9(4) usage is computational-3. 
-       77 med              pic s9(14)v9(4) usage is computational-3. 
-       77 sum-q            pic s9(34)v9(4) usage is computational-3. 
-       77 sum-h            pic s9(14)v9(20) usage is computational-3.        
+       77 var              pic s9(14)v9(4) usage is computational-3.
+       77 sum-std          pic s9(14)v9(4) usage is computational-3.
+       77 sum-var          pic s9(14)v9(4) usage is computational-3.
+       77 med              pic s9(14)v9(4) usage is computational-3.
+       77 sum-q            pic s9(34)v9(4) usage is computational-3.
+       77 sum-h            pic s9(14)v9(20) usage is computational-3.
        77 feof             pic a(1).
+       77 mode-value       pic s9(14)v9(4) usage is computational-3.
+       77 mode-current     pic s9(14)v9(4) usage is computational-3.
+       77 mode-count       pic s9(8) usage is computational.
+       77 mode-max-count   pic s9(8) usage is computational.
+
+*> counts how many entries were zero or negative and therefore excluded
+*> from the harmonic mean, since 1/x is undefined at zero and harmonic
+*> mean has no meaningful interpretation over negative values
+       77 h-excluded-count pic s9(8) usage is computational.
+       77 h-valid-count    pic s9(8) usage is computational.
+
+*> min/max/range and the quartile positions read off of the array once
+*> median-calc has sorted it into ascending order
+       77 stat-min         pic s9(14)v9(4) usage is computational-3.
+       77 stat-max         pic s9(14)v9(4) usage is computational-3.
+       77 stat-range       pic s9(14)v9(4) usage is computational-3.
+       77 stat-q1          pic s9(14)v9(4) usage is computational-3.
+       77 stat-q3          pic s9(14)v9(4) usage is computational-3.
+       77 q-pos            pic s9(8) usage is computational.
+
+*> group-by working storage - a distinct list of group
+*> codes seen in the accepted records, a scratch table holding just the
+*> values for the group currently being summarized, and the resulting
+*> per-group figures
+       77 grp-list-count    pic s9(8) usage is computational.
+       01 group-list.
+*> the number of distinct group codes can never exceed the number of
+*> accepted records, so group-list is sized off the same rec-count ODO
+*> that array-area uses instead of a fixed occurs limit
+           02 grp-code-entry pic x(10)
+               occurs 1 to 50000 times depending on rec-count.
+       77 group-x-count     pic s9(8) usage is computational.
+       77 current-group-code pic x(10).
+       77 grp-found         pic x(1).
+       77 grp-sum-mean      pic s9(14)v9(4) usage is computational-3.
+       77 grp-sum-std       pic s9(14)v9(4) usage is computational-3.
+       77 grp-mean          pic s9(14)v9(4) usage is computational-3.
+       77 grp-std           pic s9(14)v9(4) usage is computational-3.
+       77 grp-median        pic s9(14)v9(4) usage is computational-3.
+       77 grp-stat-value    pic s9(14)v9(4) usage is computational-3.
+       77 gi                pic s9(8) usage is computational.
+
+*> rec-count holds the number of data lines actually present in the
+*> input file, found by a first read-through of the file before the
+*> real processing pass; array-area is then sized to that exact count
+*> instead of a fixed limit, so growth in input volume no longer risks
+*> a subscript-out-of-range abend or silently overwriting storage
+       77 rec-count        pic s9(8) usage is computational.
 
        01 array-area.
            02 x pic s9(14)v9(4) usage is computational-3
-               occurs 1000 times.
+               occurs 1 to 50000 times depending on rec-count.
+           02 x-group pic x(10)
+               occurs 1 to 50000 times depending on rec-count.
 
-*> input value in the input file until it ends
+*> holds just the values belonging to the group currently being
+*> summarized in group-stats, pulled out of array-area by group-collect
+       01 group-x-area.
+           02 group-x pic s9(14)v9(4) usage is computational-3
+               occurs 1 to 50000 times depending on rec-count.
+
+*> input value in the input file until it ends; in-group-code is only
+*> present when group-flag turns group-mode on, so plain
+*> single-group input files still line up on the same inputx position
        01 input-value.
            02 inputx pic s9(14)v9(4).
-           02 filler pic x(62).
+           02 in-group-code pic x(10).
+           02 filler pic x(52).
+
+*> layout written to reject-file for a record that fails the numeric
+*> edit check - the line number in the input file plus its raw content
+       01 reject-line.
+           02 rej-line-no pic z(7)9.
+           02 filler pic x(3) value ' - '.
+           02 rej-raw-data pic x(80).
 
 *> first line title of the output file
        01 title-line.
            02 filler pic x(41) value
                '  statistical information of data values'.
 
-*> underline for the output file       
+*> run header/trailer - date/time the run executed, the
+*> input/output file names actually used, and the final record count,
+*> so a report can always be tied back to the run that produced it
+       01 header-date-line.
+           02 filler pic x(11) value 'run date: '.
+           02 out-run-date pic 99/99/99.
+           02 filler pic x(9) value '  time: '.
+           02 out-run-time-hh pic 99.
+           02 filler pic x(1) value ':'.
+           02 out-run-time-mm pic 99.
+           02 filler pic x(1) value ':'.
+           02 out-run-time-ss pic 99.
+
+       01 header-ifile-line.
+           02 filler pic x(14) value 'input file: '.
+           02 out-in-fname pic x(30).
+
+       01 header-ofile-line.
+           02 filler pic x(15) value 'output file: '.
+           02 out-out-fname pic x(30).
+
+       01 trailer-count-line.
+           02 filler pic x(25) value 'total records processed ='.
+           02 out-total-count pic -(8)9.
+
+       01 csv-string-line.
+           02 csv-str-label pic x(24).
+           02 filler pic x(1) value ','.
+           02 csv-str-value pic x(40).
+
+*> underline for the output file
        01 under-line.
            02 filler pic x(42) value
                '******************************************'.
@@ -107,91 +286,404 @@
                'variance = '.
            02 out-var pic -(14)9.9(4).
 
+*> prints out the mode
+       01 print-line7.
+           02 filler picture x(21) value
+               'mode = '.
+           02 out-mode pic -(14)9.9(4).
+
+*> prints out how many values were excluded from the harmonic mean
+       01 print-line8.
+           02 filler picture x(53) value
+               'zero/negative values excluded from harmonic mean = '.
+           02 out-h-excluded pic -(8)9.
+
+*> prints out the minimum value
+       01 print-line9.
+           02 filler picture x(21) value
+               'minimum = '.
+           02 out-min pic -(14)9.9(4).
+
+*> prints out the maximum value
+       01 print-line10.
+           02 filler picture x(21) value
+               'maximum = '.
+           02 out-max pic -(14)9.9(4).
+
+*> prints out the range (maximum - minimum)
+       01 print-line11.
+           02 filler picture x(21) value
+               'range = '.
+           02 out-range pic -(14)9.9(4).
+
+*> prints out the first quartile
+       01 print-line12.
+           02 filler picture x(22) value
+               'first quartile (q1) = '.
+           02 out-q1 pic -(14)9.9(4).
+
+*> prints out the third quartile
+       01 print-line13.
+           02 filler picture x(22) value
+               'third quartile (q3) = '.
+           02 out-q3 pic -(14)9.9(4).
+
+*> prints out the accepted/rejected record counts
+       01 print-line14.
+           02 filler picture x(21) value
+               'records accepted = '.
+           02 out-accepted pic -(8)9.
+
+       01 print-line15.
+           02 filler picture x(21) value
+               'records rejected = '.
+           02 out-rejected pic -(8)9.
+
+*> history log comparison - one line per key figure,
+*> showing the prior run's value alongside today's and the percentage
+*> swing between them, with a flag when the swing exceeds threshold
+       01 compare-heading.
+           02 filler pic x(53) value
+               'comparison against prior run (stat/prior/now/swing%)'.
+
+       01 compare-line.
+           02 out-cmp-label pic x(10).
+           02 filler pic x(7) value ' prior='.
+           02 out-cmp-prior pic -(9)9.9(4).
+           02 filler pic x(5) value ' now='.
+           02 out-cmp-now pic -(9)9.9(4).
+           02 filler pic x(7) value ' swing='.
+           02 out-cmp-swing pic -(3)9.99.
+           02 filler pic x(2) value '% '.
+           02 out-cmp-flag pic x(10).
+
+       01 compare-nohist-line.
+           02 filler pic x(55) value
+               'no prior run found in history file - nothing to compare'.
+
+*> per-group statistics line - group-stat-label is set to
+*> 'mean', 'standard deviation', or 'median' by group-print
+       01 group-line.
+           02 filler pic x(6) value 'group '.
+           02 out-group-code pic x(10).
+           02 filler pic x(3) value ' - '.
+           02 group-stat-label pic x(19).
+           02 filler pic x(3) value ' = '.
+           02 out-group-value pic -(14)9.9(4).
+
+       01 csv-group-line.
+           02 csv-g-code pic x(10).
+           02 filler pic x(1) value ','.
+           02 csv-g-label pic x(19).
+           02 filler pic x(1) value ','.
+           02 csv-g-value pic -(14)9.9(4).
+
+*> csv output layout - used instead of the print-lineN/data-line report
+*> layout above when ctl-csv-flag turns csv-mode on, so the same values
+*> and statistics can be loaded straight into a spreadsheet or another
+*> downstream system without parsing the dashed report columns
+       01 csv-header-line.
+           02 filler pic x(11) value
+               'label,value'.
+
+       01 csv-data-line.
+           02 filler pic x(11) value
+               'data value,'.
+           02 csv-data-value pic -(14)9.9(4).
+
+       01 csv-detail-line.
+           02 csv-label pic x(24).
+           02 filler pic x(1) value ','.
+           02 csv-value pic -(14)9.9(4).
+
+       01 csv-count-line.
+           02 csv-count-label pic x(24).
+           02 filler pic x(1) value ','.
+           02 csv-count-value pic -(8)9.
+
+*> csv layout for the history-log comparison
+       01 csv-compare-line.
+           02 csv-cmp-label pic x(14).
+           02 filler pic x(1) value ','.
+           02 csv-cmp-prior pic -(14)9.9(4).
+           02 filler pic x(1) value ','.
+           02 csv-cmp-now pic -(14)9.9(4).
+           02 filler pic x(1) value ','.
+           02 csv-cmp-swing pic -(4)9.99.
+           02 filler pic x(1) value ','.
+           02 csv-cmp-flag pic x(12).
+
+       01 csv-compare-nohist-line.
+           02 filler pic x(56) value
+               'comparison,no prior run found in history file,,,'.
+
 
 
        procedure division.
-*> recieves the inputs from the user of the file names
-           display "what is the input file name?: ".
-           accept ws-fname.
-           display "what is the output file name?: ".
-           accept ws-fname2.
+*> reads the run options - input/output file names and the csv and
+*> group-code flags - from control-file (SYSIN) instead of prompting
+*> on a terminal, so the program can run as an unattended batch step
+           perform read-parameters.
+
+*> makes a first pass over the input file just to count how many data
+*> lines it holds, so array-area can be sized to that count instead
+*> of relying on a fixed occurs limit
+           perform count-lines.
 
 *> opens up the files and writes the basic headers of the file
 *> also initializes variables to zero
-           open input ifile, output ofile.
-           write sample-output from title-line after advancing 0 lines.
-           write sample-output from under-line after advancing 1 lines.
-           write sample-output from col-heads after advancing 1 lines.
-           write sample-output from under-line after advancing 1 lines.
+           open input ifile, output ofile, output reject-file.
+           move run-date to out-run-date.
+           move run-time-disp(1:2) to out-run-time-hh.
+           move run-time-disp(3:2) to out-run-time-mm.
+           move run-time-disp(5:2) to out-run-time-ss.
+           move ws-fname to out-in-fname.
+           move ws-fname2 to out-out-fname.
+           if csv-mode
+               write sample-output from csv-header-line after advancing 0 lines
+               move 'run date' to csv-str-label
+               move out-run-date to csv-str-value
+               write sample-output from csv-string-line after advancing 1 line
+               move 'run time' to csv-str-label
+               move run-time-disp to csv-str-value
+               write sample-output from csv-string-line after advancing 1 line
+               move 'input file' to csv-str-label
+               move ws-fname to csv-str-value
+               write sample-output from csv-string-line after advancing 1 line
+               move 'output file' to csv-str-label
+               move ws-fname2 to csv-str-value
+               write sample-output from csv-string-line after advancing 1 line
+           else
+               write sample-output from title-line after advancing 0 lines
+               write sample-output from under-line after advancing 1 lines
+               write sample-output from header-date-line after advancing 1 lines
+               write sample-output from header-ifile-line after advancing 1 lines
+               write sample-output from header-ofile-line after advancing 1 lines
+               write sample-output from under-line after advancing 1 lines
+               write sample-output from col-heads after advancing 1 lines
+               write sample-output from under-line after advancing 1 lines
+           end-if.
            move 0 to sum-mean.
            move 0 to sum-std.
            move 0 to sum-h.
            move 0 to sum-q.
-           move 0 to sum-var
+           move 0 to sum-var.
+           move 0 to number-amount.
+           move 0 to line-number.
+           move 0 to accepted-count.
+           move 0 to rejected-count.
+           move 'n' to feof
 
 *> performs each equation from its paragraph
-           perform input-loop varying number-amount from 1 by 1
-               until feof = 'y'.
-           write sample-output from under-line after advancing 1 lines.
+           perform until feof = 'y'
+               perform input-loop
+           end-perform.
+           close reject-file.
+           if not csv-mode
+               write sample-output from under-line after advancing 1 lines
+           end-if.
            perform mean-calc.
            perform std-calc.
            perform meanq-calc.
+           perform validate-harmonic.
            perform meanh-calc.
            perform var-calc.
            perform median-calc.
+           perform mode-calc.
+           perform quartile-calc.
+           if group-mode
+               perform group-stats
+           end-if.
+           perform report-counts.
+           perform read-prior-history.
+           perform history-compare.
+           perform append-history.
            perform finish.
 
-*> recieves the data values from the input file
+*> reads the input file name, output file name, and option flags from
+*> control-file (SYSIN) - this is the batch entry point that lets the
+*> job run unattended instead of waiting on an interactive accept
+           read-parameters.
+               move spaces to ws-ctl-status.
+               open input control-file.
+               if ws-ctl-status not = '00'
+                   display 'stats: control file (SYSIN) not found or unreadable, status = ' ws-ctl-status
+                   stop run
+               end-if.
+               read control-file into control-record
+                   at end move spaces to control-record
+               end-read.
+               close control-file.
+               move ctl-ifile to ws-fname.
+               move ctl-ofile to ws-fname2.
+               if ws-fname = spaces or ws-fname2 = spaces
+                   display 'stats: control file (SYSIN) did not supply an input and output file name'
+                   stop run
+               end-if.
+               move ctl-csv-flag to csv-flag.
+               move ctl-group-flag to group-flag.
+               move ctl-rejfile to ws-rejfname.
+               if ws-rejfname = spaces
+                   move 'STATREJ.DAT' to ws-rejfname
+               end-if.
+               move ctl-histfile to ws-histfname.
+               if ws-histfname = spaces
+                   move 'STATHIST.DAT' to ws-histfname
+               end-if.
+               move ctl-hist-thresh to hist-threshold.
+               if hist-threshold = 0
+                   move 10 to hist-threshold
+               end-if.
+               accept run-date from date.
+               accept run-time from time.
+               compute run-time-disp = run-time / 100.
+
+*> counts the data lines present in the input file so array-area can
+*> be allocated to fit the actual volume instead of a fixed limit
+           count-lines.
+               move 0 to rec-count.
+               open input ifile.
+               perform until feof = 'y'
+                   read ifile at end move 'y' to feof
+                       not at end
+                       add 1 to rec-count
+                   end-read
+               end-perform.
+               close ifile.
+               move 'n' to feof.
+               if rec-count = 0
+                   move 1 to rec-count
+               end-if.
+
+*> recieves the data values from the input file, rejecting anything
+*> that is not a valid numeric value instead of loading it into x()
            input-loop.
                read ifile into input-value at end move 'y' to feof
                    not at end
-                   move inputx to x(number-amount), out-x
-                   write sample-output from data-line after advancing 1 line
-                   compute sum-mean = sum-mean + x(number-amount)
+                   add 1 to line-number
+                   if inputx is numeric
+                       add 1 to number-amount
+                       add 1 to accepted-count
+                       move inputx to x(number-amount)
+                       if group-mode
+                           move in-group-code to x-group(number-amount)
+                       end-if
+                       if csv-mode
+                           move inputx to csv-data-value
+                           write sample-output from csv-data-line after advancing 1 line
+                       else
+                           move inputx to out-x
+                           write sample-output from data-line after advancing 1 line
+                       end-if
+                       compute sum-mean = sum-mean + x(number-amount)
+                   else
+                       add 1 to rejected-count
+                       move line-number to rej-line-no
+                       move sample-input to rej-raw-data
+                       write reject-record from reject-line after advancing 1 line
+                   end-if
                end-read.
 
-*> calculates the mean value of the data values and writes it to the output file           
+*> calculates the mean value of the data values and writes it to the output file
            mean-calc.
-               compute number-amount = number-amount - 2.
-               compute meana rounded = sum-mean / number-amount.
-               move meana to out-meana.
-               write sample-output from print-line1 after advancing 1 line.
+               move number-amount to stat-divisor.
+               if stat-divisor = 0
+                   move 1 to stat-divisor
+               end-if.
+               compute meana rounded = sum-mean / stat-divisor.
+               if csv-mode
+                   move 'mean (average)' to csv-label
+                   move meana to csv-value
+                   write sample-output from csv-detail-line after advancing 1 line
+               else
+                   move meana to out-meana
+                   write sample-output from print-line1 after advancing 1 line
+               end-if.
 
 *> calculates the standard deviation value of the data values and writes it to the output file           
            std-calc.
                perform varying i from 1 by 1 until i is greater than number-amount 
                    compute sum-std = sum-std + ((x(i) - meana) ** 2)
                end-perform.
-               compute standarddev = (sum-std / number-amount) ** 0.5.
-               move standarddev to out-std.
-               write sample-output from print-line2 after advancing 1 line.
+               compute standarddev = (sum-std / stat-divisor) ** 0.5.
+               if csv-mode
+                   move 'standard deviation' to csv-label
+                   move standarddev to csv-value
+                   write sample-output from csv-detail-line after advancing 1 line
+               else
+                   move standarddev to out-std
+                   write sample-output from print-line2 after advancing 1 line
+               end-if.
 
 *> calculates the quadratic mean value of the data values and writes it to the output file           
            meanq-calc.
                perform varying i from 1 by 1 until i is greater than number-amount
                    compute sum-q = sum-q + (x(i) ** 2)
                end-perform.
-               compute meanq = ((1 / number-amount) * sum-q) ** 0.5.
-               move meanq to out-meanq.
-               write sample-output from print-line3 after advancing 1 line.
+               compute meanq = ((1 / stat-divisor) * sum-q) ** 0.5.
+               if csv-mode
+                   move 'quadratic mean' to csv-label
+                   move meanq to csv-value
+                   write sample-output from csv-detail-line after advancing 1 line
+               else
+                   move meanq to out-meanq
+                   write sample-output from print-line3 after advancing 1 line
+               end-if.
+
+*> flags data values that are zero or negative so meanh-calc can skip
+*> them instead of dividing by zero or folding a negative reciprocal
+*> into the harmonic mean; the mean/std-dev/median calculations are
+*> unaffected and still run against the full dataset
+           validate-harmonic.
+               move 0 to h-excluded-count.
+               perform varying i from 1 by 1 until i is greater than number-amount
+                   if x(i) not greater than 0
+                       add 1 to h-excluded-count
+                   end-if
+               end-perform.
+               compute h-valid-count = number-amount - h-excluded-count.
 
-*> calculates the harmonic mean value of the data values and writes it to the output file           
+*> calculates the harmonic mean value of the data values and writes it to the output file
            meanh-calc.
+               move 0 to sum-h.
                perform varying i from 1 by 1 until i is greater than number-amount
-                   compute sum-h = sum-h + (1 / x(i))
+                   if x(i) > 0
+                       compute sum-h = sum-h + (1 / x(i))
+                   end-if
                end-perform
-               compute meanh rounded = number-amount / sum-h.
-               move meanh to out-meanh.
-               write sample-output from print-line4 after advancing 1 line.
+               if h-valid-count > 0
+                   compute meanh rounded = h-valid-count / sum-h
+               else
+                   move 0 to meanh
+               end-if.
+               if csv-mode
+                   move 'harmonic mean' to csv-label
+                   move meanh to csv-value
+                   write sample-output from csv-detail-line after advancing 1 line
+                   move 'harmonic exclusions' to csv-count-label
+                   move h-excluded-count to csv-count-value
+                   write sample-output from csv-count-line after advancing 1 line
+               else
+                   move meanh to out-meanh
+                   write sample-output from print-line4 after advancing 1 line
+                   move h-excluded-count to out-h-excluded
+                   write sample-output from print-line8 after advancing 1 line
+               end-if.
 
 *> calculates the variance value of the data values and writes it to the output file           
            var-calc.
                perform varying i from 1 by 1 until i is greater than number-amount 
                    compute sum-var = sum-var + ((x(i) - meana) ** 2)
                end-perform.
-               compute var rounded= sum-var / (number-amount).
-               move var to out-var.
-               write sample-output from print-line6 after advancing 1 line.
+               compute var rounded= sum-var / (stat-divisor).
+               if csv-mode
+                   move 'variance' to csv-label
+                   move var to csv-value
+                   write sample-output from csv-detail-line after advancing 1 line
+               else
+                   move var to out-var
+                   write sample-output from print-line6 after advancing 1 line
+               end-if.
 
 *> calculates the median value of the data values and writes it to the output file           
            median-calc.
@@ -203,19 +695,369 @@
                            move x(k) to temp
                            move x(v2) to x(k)
                            move temp to x(v2)
+                           move x-group(k) to temp-group
+                           move x-group(v2) to x-group(k)
+                           move temp-group to x-group(v2)
+                       end-if
+                   end-perform
+               end-perform.
+               if number-amount = 0
+                   move 0 to med
+               else
+                   compute t = number-amount / 2
+                   compute i = number-amount / 2
+                   compute n = i + 1
+                   if ((t - i) = 0)
+                       compute med = (x(i) + x(n)) / 2
+                   else
+                       move x(n) to med
+                   end-if
+               end-if.
+               if csv-mode
+                   move 'median' to csv-label
+                   move med to csv-value
+                   write sample-output from csv-detail-line after advancing 1 line
+               else
+                   move med to out-median
+                   write sample-output from print-line5 after advancing 1 line
+               end-if.
+
+*> calculates the mode (most frequently occurring value) and writes it to the output file
+*> relies on the array already being sorted in ascending order by median-calc, so
+*> equal values always end up next to each other and can be counted as one run
+           mode-calc.
+               move 0 to mode-count.
+               move 0 to mode-max-count.
+               move 0 to mode-value.
+               perform varying i from 1 by 1 until i is greater than number-amount
+                   if i = 1
+                       move x(1) to mode-current
+                       move 1 to mode-count
+                   else
+                       if x(i) = mode-current
+                           add 1 to mode-count
+                       else
+                           move x(i) to mode-current
+                           move 1 to mode-count
+                       end-if
+                   end-if
+                   if mode-count > mode-max-count
+                       move mode-count to mode-max-count
+                       move mode-current to mode-value
+                   end-if
+               end-perform.
+               if csv-mode
+                   move 'mode' to csv-label
+                   move mode-value to csv-value
+                   write sample-output from csv-detail-line after advancing 1 line
+               else
+                   move mode-value to out-mode
+                   write sample-output from print-line7 after advancing 1 line
+               end-if.
+
+*> calculates the minimum, maximum, range and quartiles and writes them
+*> to the output file; reuses the array as sorted by median-calc rather
+*> than sorting it a second time
+           quartile-calc.
+               if number-amount = 0
+                   move 0 to stat-min
+                   move 0 to stat-max
+                   move 0 to stat-range
+                   move 0 to stat-q1
+                   move 0 to stat-q3
+               else
+                   move x(1) to stat-min
+                   move x(number-amount) to stat-max
+                   compute stat-range = stat-max - stat-min
+                   compute q-pos = (number-amount + 1) / 4
+                   if q-pos < 1
+                       move 1 to q-pos
+                   end-if
+                   move x(q-pos) to stat-q1
+                   compute q-pos = (3 * (number-amount + 1)) / 4
+                   if q-pos > number-amount
+                       move number-amount to q-pos
+                   end-if
+                   move x(q-pos) to stat-q3
+               end-if.
+               if csv-mode
+                   move 'minimum' to csv-label
+                   move stat-min to csv-value
+                   write sample-output from csv-detail-line after advancing 1 line
+                   move 'maximum' to csv-label
+                   move stat-max to csv-value
+                   write sample-output from csv-detail-line after advancing 1 line
+                   move 'range' to csv-label
+                   move stat-range to csv-value
+                   write sample-output from csv-detail-line after advancing 1 line
+                   move 'first quartile (q1)' to csv-label
+                   move stat-q1 to csv-value
+                   write sample-output from csv-detail-line after advancing 1 line
+                   move 'third quartile (q3)' to csv-label
+                   move stat-q3 to csv-value
+                   write sample-output from csv-detail-line after advancing 1 line
+               else
+                   move stat-min to out-min
+                   write sample-output from print-line9 after advancing 1 line
+                   move stat-max to out-max
+                   write sample-output from print-line10 after advancing 1 line
+                   move stat-range to out-range
+                   write sample-output from print-line11 after advancing 1 line
+                   move stat-q1 to out-q1
+                   write sample-output from print-line12 after advancing 1 line
+                   move stat-q3 to out-q3
+                   write sample-output from print-line13 after advancing 1 line
+               end-if.
+
+*> drives the per-group subtotals - builds the distinct
+*> group-code list, then computes and prints mean/std-dev/median for
+*> each group in turn using the same sort/median technique as median-calc
+           group-stats.
+               perform build-group-list.
+               perform varying gi from 1 by 1 until gi is greater than grp-list-count
+                   move grp-code-entry(gi) to current-group-code
+                   perform group-collect
+                   perform group-compute
+                   perform group-print
+               end-perform.
+
+*> scans the accepted records once and records each distinct group code
+           build-group-list.
+               move 0 to grp-list-count.
+               perform varying i from 1 by 1 until i is greater than number-amount
+                   move 'n' to grp-found
+                   perform varying j from 1 by 1 until j is greater than grp-list-count
+                       if grp-code-entry(j) = x-group(i)
+                           move 'y' to grp-found
                        end-if
                    end-perform
+                   if grp-found = 'n'
+                       add 1 to grp-list-count
+                       move x-group(i) to grp-code-entry(grp-list-count)
+                   end-if
+               end-perform.
+
+*> pulls the values belonging to current-group-code out of array-area
+           group-collect.
+               move 0 to group-x-count.
+               perform varying i from 1 by 1 until i is greater than number-amount
+                   if x-group(i) = current-group-code
+                       add 1 to group-x-count
+                       move x(i) to group-x(group-x-count)
+                   end-if
+               end-perform.
+
+*> computes mean, standard deviation, and median for group-x(1..group-x-count)
+           group-compute.
+               move 0 to grp-sum-mean.
+               perform varying i from 1 by 1 until i is greater than group-x-count
+                   compute grp-sum-mean = grp-sum-mean + group-x(i)
+               end-perform.
+               if group-x-count = 0
+                   move 0 to grp-mean
+               else
+                   compute grp-mean rounded = grp-sum-mean / group-x-count
+               end-if.
+               move 0 to grp-sum-std.
+               perform varying i from 1 by 1 until i is greater than group-x-count
+                   compute grp-sum-std = grp-sum-std + ((group-x(i) - grp-mean) ** 2)
                end-perform.
-               compute t = number-amount / 2.
-               compute i = number-amount / 2.
-               compute n = i + 1.
-               if ((t - i) = 0)
-                   compute med = (x(i) + x(n)) / 2
+               if group-x-count = 0
+                   move 0 to grp-std
                else
-                   move x(n) to med
+                   compute grp-std = (grp-sum-std / group-x-count) ** 0.5
+               end-if.
+               perform varying j from 1 by 1 until j is greater than group-x-count
+                   compute v1 = group-x-count - j
+                   perform varying k from 1 by 1 until k is greater than v1
+                       compute v2 = k + 1
+                       if (group-x(k) > group-x(v2))
+                           move group-x(k) to temp
+                           move group-x(v2) to group-x(k)
+                           move temp to group-x(v2)
+                       end-if
+                   end-perform
+               end-perform.
+               if group-x-count = 0
+                   move 0 to grp-median
+               else
+                   compute t = group-x-count / 2
+                   compute i = group-x-count / 2
+                   compute n = i + 1
+                   if ((t - i) = 0)
+                       compute grp-median = (group-x(i) + group-x(n)) / 2
+                   else
+                       move group-x(n) to grp-median
+                   end-if
+               end-if.
+
+*> writes the three per-group figures for current-group-code
+           group-print.
+               move current-group-code to out-group-code.
+               move 'mean' to group-stat-label.
+               move grp-mean to grp-stat-value.
+               perform group-write-line.
+               move 'standard deviation' to group-stat-label.
+               move grp-std to grp-stat-value.
+               perform group-write-line.
+               move 'median' to group-stat-label.
+               move grp-median to grp-stat-value.
+               perform group-write-line.
+
+*> shared write for one group-code/label/value row, fixed or csv
+           group-write-line.
+               if csv-mode
+                   move current-group-code to csv-g-code
+                   move group-stat-label to csv-g-label
+                   move grp-stat-value to csv-g-value
+                   write sample-output from csv-group-line after advancing 1 line
+               else
+                   move grp-stat-value to out-group-value
+                   write sample-output from group-line after advancing 1 line
+               end-if.
+
+*> reports how many input lines were accepted into the statistics and
+*> how many were rejected as non-numeric, so a bad source extract gets
+*> noticed instead of silently shrinking the dataset
+           report-counts.
+               if csv-mode
+                   move 'records accepted' to csv-count-label
+                   move accepted-count to csv-count-value
+                   write sample-output from csv-count-line after advancing 1 line
+                   move 'records rejected' to csv-count-label
+                   move rejected-count to csv-count-value
+                   write sample-output from csv-count-line after advancing 1 line
+               else
+                   move accepted-count to out-accepted
+                   write sample-output from print-line14 after advancing 1 line
+                   move rejected-count to out-rejected
+                   write sample-output from print-line15 after advancing 1 line
+               end-if.
+               move number-amount to out-total-count.
+               if csv-mode
+                   move 'total records processed' to csv-count-label
+                   move out-total-count to csv-count-value
+                   write sample-output from csv-count-line after advancing 1 line
+               else
+                   write sample-output from trailer-count-line after advancing 1 line
+               end-if.
+
+*> reads history-file (if one exists yet) through to its last record,
+*> so history-compare has the prior run's key figures to compare
+*> against; a missing history file just means this is the first run
+           read-prior-history.
+               move 'n' to hist-found.
+               move spaces to ws-hist-status.
+               open input history-file.
+               if ws-hist-status not = '00'
+                   continue
+               else
+                   move 'n' to hist-eof
+                   perform until hist-eof = 'y'
+                       read history-file
+                           at end move 'y' to hist-eof
+                           not at end
+                               move 'y' to hist-found
+                       end-read
+                   end-perform
+                   close history-file
+               end-if.
+
+*> prints today's key figures alongside the prior run's, flagging any
+*> that swung by more than hist-threshold percent, for both report
+*> layouts; skipped with a note when no prior run was found
+           history-compare.
+               if hist-was-found
+                   if not csv-mode
+                       write sample-output from compare-heading
+                           after advancing 1 lines
+                   end-if
+                   move 'mean' to hist-cmp-label
+                   move hist-mean to hist-cmp-prior
+                   move meana to hist-cmp-now
+                   perform history-compare-one
+                   move 'std dev' to hist-cmp-label
+                   move hist-std to hist-cmp-prior
+                   move standarddev to hist-cmp-now
+                   perform history-compare-one
+                   move 'median' to hist-cmp-label
+                   move hist-median to hist-cmp-prior
+                   move med to hist-cmp-now
+                   perform history-compare-one
+                   move 'variance' to hist-cmp-label
+                   move hist-var to hist-cmp-prior
+                   move var to hist-cmp-now
+                   perform history-compare-one
+               else
+                   if csv-mode
+                       write sample-output from csv-compare-nohist-line
+                           after advancing 1 lines
+                   else
+                       write sample-output from compare-nohist-line
+                           after advancing 1 lines
+                   end-if
+               end-if.
+
+*> shared by history-compare for each key figure - computes the swing
+*> percentage against the prior run and prints one comparison line
+           history-compare-one.
+               if hist-cmp-prior = 0
+                   move 0 to hist-swing-pct
+               else
+                   compute hist-swing-pct rounded =
+                       ((hist-cmp-now - hist-cmp-prior) / hist-cmp-prior)
+                           * 100
+               end-if.
+               if hist-swing-pct < 0
+                   compute hist-swing-pct = hist-swing-pct * -1
+               end-if.
+               if hist-swing-pct > hist-threshold
+                   move 'y' to hist-flag
+               else
+                   move 'n' to hist-flag
+               end-if.
+               if csv-mode
+                   move hist-cmp-label to csv-cmp-label
+                   move hist-cmp-prior to csv-cmp-prior
+                   move hist-cmp-now to csv-cmp-now
+                   move hist-swing-pct to csv-cmp-swing
+                   if hist-swing-high
+                       move 'HIGH SWING' to csv-cmp-flag
+                   else
+                       move spaces to csv-cmp-flag
+                   end-if
+                   write sample-output from csv-compare-line
+                       after advancing 1 lines
+               else
+                   move hist-cmp-label to out-cmp-label
+                   move hist-cmp-prior to out-cmp-prior
+                   move hist-cmp-now to out-cmp-now
+                   move hist-swing-pct to out-cmp-swing
+                   if hist-swing-high
+                       move '** HIGH **' to out-cmp-flag
+                   else
+                       move spaces to out-cmp-flag
+                   end-if
+                   write sample-output from compare-line
+                       after advancing 1 lines
+               end-if.
+
+*> appends today's key figures to history-file so the next run has
+*> something to compare against; creates the file on the first run
+           append-history.
+               move spaces to ws-hist-status.
+               open extend history-file.
+               if ws-hist-status not = '00'
+                   open output history-file
                end-if.
-               move med to out-median.
-               write sample-output from print-line5 after advancing 1 line.
+               move run-date to hist-run-date.
+               move run-time-disp to hist-run-time.
+               move meana to hist-mean.
+               move standarddev to hist-std.
+               move med to hist-median.
+               move var to hist-var.
+               write history-record.
+               close history-file.
 
 *> closes the files and stops the program
            finish.
